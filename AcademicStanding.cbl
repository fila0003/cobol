@@ -0,0 +1,158 @@
+      *    *****************************************************************
+      *     Author:
+      *     Date:
+      *     Purpose: Computes each student's overall course average from
+      *              the COURSE-CODE/AVERAGE pairs on STUDENT-FILE-INDEXED
+      *              and flags anyone below the passing threshold for
+      *              academic advising.
+      *     Tectonics: cobc
+      *
+      *     Modification History:
+      *      2026-08-09  EF  Renamed the working copy of the student
+      *                      record to STANDING- to match this file's
+      *                      own field prefixes.
+      *    *****************************************************************
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. ACADEMIC-STANDING.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT  STUDENT-FILE-INDEXED
+                   ASSIGN TO  ""
+                       ORGANIZATION IS INDEXED
+                       RECORD KEY IS IND-STUDENT-NUMBER
+                       FILE STATUS IS STUDENT-FILE-STATUS.
+               SELECT  STANDING-REPORT-FILE
+                   ASSIGN TO  ""
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+          DATA DIVISION.
+          FILE SECTION.
+          FD STUDENT-FILE-INDEXED.
+          01  IND-STUDENT-RECORD.
+               05 IND-STUDENT-NUMBER  PIC 9(6).
+               05 IND-TUITION-OWED    PIC 9(5)V99.
+               05 IND-STUDENT-NAME    PIC X(40).
+               05 IND-PROGRAM-CODE    PIC X(5).
+               05 IND-COURSE-CODE-1   PIC X(7).
+               05 IND-AVERAGE-1       PIC 9(3).
+               05 IND-COURSE-CODE-2   PIC X(7).
+               05 IND-AVERAGE-2       PIC 9(3).
+               05 IND-COURSE-CODE-3   PIC X(7).
+               05 IND-AVERAGE-3       PIC 9(3).
+               05 IND-COURSE-CODE-4   PIC X(7).
+               05 IND-AVERAGE-4       PIC 9(3).
+               05 IND-COURSE-CODE-5   PIC X(7).
+               05 IND-AVERAGE-5       PIC 9(3).
+
+          FD STANDING-REPORT-FILE.
+          01  REPORT-LINE             PIC X(80).
+
+           WORKING-STORAGE SECTION.
+
+           01  GLOBALS.
+               05  STUDENT-FILE-STATUS   PIC X(2).
+               05  MORE-RECORDS          PIC X(1) VALUE 'Y'.
+                   88  NO-MORE-RECORDS   VALUE 'N'.
+               05  PASSING-THRESHOLD     PIC 9(3) VALUE 070.
+               05  COURSE-SUBSCRIPT      PIC 9(1).
+               05  COURSE-COUNT          PIC 9(1).
+               05  AVERAGE-TOTAL         PIC 9(5).
+               05  OVERALL-AVERAGE       PIC 9(3).
+
+      *    STANDING-STUDENT-RECORD lines up byte-for-byte with the FD record
+      *    so the whole group can be moved in one shot and the course
+      *    pairs worked as a table.
+           01  STANDING-STUDENT-RECORD.
+               05  STANDING-STUDENT-NUMBER   PIC 9(6).
+               05  STANDING-TUITION-OWED     PIC 9(5)V99.
+               05  STANDING-STUDENT-NAME     PIC X(40).
+               05  STANDING-PROGRAM-CODE     PIC X(5).
+               05  STANDING-COURSE-TABLE OCCURS 5 TIMES.
+                   10  STANDING-COURSE-CODE  PIC X(7).
+                   10  STANDING-AVERAGE      PIC 9(3).
+
+           01  HEADING-LINE-1.
+               05  FILLER  PIC X(32) VALUE
+                   'ACADEMIC STANDING REPORT'.
+               05  FILLER  PIC X(48) VALUE SPACE.
+
+           01  HEADING-LINE-2.
+               05  FILLER  PIC X(6)  VALUE 'NUMBER'.
+               05  FILLER  PIC X(4)  VALUE SPACE.
+               05  FILLER  PIC X(40) VALUE 'STUDENT NAME'.
+               05  FILLER  PIC X(8)  VALUE 'AVERAGE'.
+               05  FILLER  PIC X(22) VALUE 'STANDING'.
+
+           01  DETAIL-LINE.
+               05  DTL-STUDENT-NUMBER  PIC 9(6).
+               05  FILLER              PIC X(4)  VALUE SPACE.
+               05  DTL-STUDENT-NAME    PIC X(40).
+               05  DTL-OVERALL-AVG     PIC ZZ9.
+               05  FILLER              PIC X(5)  VALUE SPACE.
+               05  DTL-STANDING        PIC X(17).
+
+           PROCEDURE DIVISION.
+
+               100-PRODUCE-STANDING-REPORT.
+               PERFORM 200-INIT-REPORT.
+               PERFORM 250-PROCESS-RECORD
+                   UNTIL NO-MORE-RECORDS.
+               PERFORM 200-FINALIZE-REPORT.
+               GOBACK.
+
+               200-INIT-REPORT.
+               OPEN INPUT STUDENT-FILE-INDEXED.
+               OPEN OUTPUT STANDING-REPORT-FILE.
+               WRITE REPORT-LINE FROM HEADING-LINE-1.
+               WRITE REPORT-LINE FROM HEADING-LINE-2.
+               PERFORM 300-READ-NEXT-RECORD.
+
+               250-PROCESS-RECORD.
+               MOVE IND-STUDENT-RECORD TO STANDING-STUDENT-RECORD.
+               PERFORM 260-COMPUTE-OVERALL-AVERAGE.
+               MOVE STANDING-STUDENT-NUMBER TO DTL-STUDENT-NUMBER.
+               MOVE STANDING-STUDENT-NAME   TO DTL-STUDENT-NAME.
+               IF COURSE-COUNT = 0
+                   MOVE ZERO TO DTL-OVERALL-AVG
+                   MOVE 'NO COURSES ON FILE' TO DTL-STANDING
+               ELSE
+                   MOVE OVERALL-AVERAGE TO DTL-OVERALL-AVG
+                   IF OVERALL-AVERAGE < PASSING-THRESHOLD
+                       MOVE 'BELOW PASSING' TO DTL-STANDING
+                   ELSE
+                       MOVE 'SATISFACTORY' TO DTL-STANDING
+                   END-IF
+               END-IF.
+               WRITE REPORT-LINE FROM DETAIL-LINE.
+               PERFORM 300-READ-NEXT-RECORD.
+
+               260-COMPUTE-OVERALL-AVERAGE.
+               MOVE ZERO TO COURSE-COUNT.
+               MOVE ZERO TO AVERAGE-TOTAL.
+               MOVE ZERO TO OVERALL-AVERAGE.
+               PERFORM 270-SCORE-COURSE-SLOT
+                   VARYING COURSE-SUBSCRIPT FROM 1 BY 1
+                   UNTIL COURSE-SUBSCRIPT > 5.
+               IF COURSE-COUNT > 0
+                   COMPUTE OVERALL-AVERAGE =
+                       AVERAGE-TOTAL / COURSE-COUNT
+               END-IF.
+
+               270-SCORE-COURSE-SLOT.
+               IF STANDING-COURSE-CODE (COURSE-SUBSCRIPT) NOT = SPACES
+                   ADD 1 TO COURSE-COUNT
+                   ADD STANDING-AVERAGE (COURSE-SUBSCRIPT)
+                       TO AVERAGE-TOTAL
+               END-IF.
+
+               300-READ-NEXT-RECORD.
+               READ STUDENT-FILE-INDEXED NEXT RECORD
+                   AT END SET NO-MORE-RECORDS TO TRUE
+               END-READ.
+
+               200-FINALIZE-REPORT.
+               CLOSE STUDENT-FILE-INDEXED.
+               CLOSE STANDING-REPORT-FILE.
+
+               END PROGRAM ACADEMIC-STANDING.
