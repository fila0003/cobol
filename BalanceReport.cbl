@@ -0,0 +1,128 @@
+      *    *****************************************************************
+      *     Author:
+      *     Date:
+      *     Purpose: Prints a formatted outstanding-balance listing off
+      *              STUDENT-FILE-INDEXED for the bursar's office.
+      *     Tectonics: cobc
+      *
+      *     Modification History:
+      *      2026-08-09  EF  Widened the GRAND TOTAL label's FILLER to
+      *                      hold the full 11-character literal - it was
+      *                      one byte short and GnuCOBOL was silently
+      *                      truncating it to GRAND TOTA.
+      *    *****************************************************************
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. BALANCE-REPORT.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT  STUDENT-FILE-INDEXED
+                   ASSIGN TO  ""
+                       ORGANIZATION IS INDEXED
+                       RECORD KEY IS IND-STUDENT-NUMBER
+                       FILE STATUS IS STUDENT-FILE-STATUS.
+               SELECT  BALANCE-REPORT-FILE
+                   ASSIGN TO  ""
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+          DATA DIVISION.
+          FILE SECTION.
+          FD STUDENT-FILE-INDEXED.
+          01  IND-STUDENT-RECORD.
+               05 IND-STUDENT-NUMBER  PIC 9(6).
+               05 IND-TUITION-OWED    PIC 9(5)V99.
+               05 IND-STUDENT-NAME    PIC X(40).
+               05 IND-PROGRAM-CODE    PIC X(5).
+               05 IND-COURSE-CODE-1   PIC X(7).
+               05 IND-AVERAGE-1       PIC 9(3).
+               05 IND-COURSE-CODE-2   PIC X(7).
+               05 IND-AVERAGE-2       PIC 9(3).
+               05 IND-COURSE-CODE-3   PIC X(7).
+               05 IND-AVERAGE-3       PIC 9(3).
+               05 IND-COURSE-CODE-4   PIC X(7).
+               05 IND-AVERAGE-4       PIC 9(3).
+               05 IND-COURSE-CODE-5   PIC X(7).
+               05 IND-AVERAGE-5       PIC 9(3).
+
+          FD BALANCE-REPORT-FILE.
+          01  REPORT-LINE             PIC X(80).
+
+           WORKING-STORAGE SECTION.
+
+           01  GLOBALS.
+               05  STUDENT-FILE-STATUS   PIC X(2).
+               05  MORE-RECORDS          PIC X(1) VALUE 'Y'.
+                   88  NO-MORE-RECORDS   VALUE 'N'.
+               05  GRAND-TOTAL-OWED      PIC 9(7)V99 VALUE ZERO.
+               05  DETAIL-COUNT          PIC 9(5) VALUE ZERO.
+
+           01  HEADING-LINE-1.
+               05  FILLER  PIC X(30) VALUE
+                   'TUITION BALANCE / AGING REPORT'.
+               05  FILLER  PIC X(50) VALUE SPACE.
+
+           01  HEADING-LINE-2.
+               05  FILLER  PIC X(6)  VALUE 'NUMBER'.
+               05  FILLER  PIC X(4)  VALUE SPACE.
+               05  FILLER  PIC X(40) VALUE 'STUDENT NAME'.
+               05  FILLER  PIC X(15) VALUE 'BALANCE OWED'.
+               05  FILLER  PIC X(15) VALUE SPACE.
+
+           01  DETAIL-LINE.
+               05  DTL-STUDENT-NUMBER  PIC 9(6).
+               05  FILLER              PIC X(4)  VALUE SPACE.
+               05  DTL-STUDENT-NAME    PIC X(40).
+               05  DTL-TUITION-OWED    PIC ZZ,ZZ9.99.
+               05  FILLER              PIC X(15) VALUE SPACE.
+
+           01  TOTAL-LINE.
+               05  FILLER              PIC X(11) VALUE 'GRAND TOTAL'.
+               05  FILLER              PIC X(39) VALUE SPACE.
+               05  TOT-TUITION-OWED    PIC ZZZ,ZZ9.99.
+               05  FILLER              PIC X(15) VALUE SPACE.
+
+           01  COUNT-LINE.
+               05  FILLER              PIC X(20) VALUE
+                   'STUDENTS LISTED:   '.
+               05  CNT-DETAIL-COUNT    PIC ZZZZ9.
+               05  FILLER              PIC X(50) VALUE SPACE.
+
+           PROCEDURE DIVISION.
+
+               100-PRODUCE-BALANCE-REPORT.
+               PERFORM 200-INIT-REPORT.
+               PERFORM 250-PROCESS-RECORD
+                   UNTIL NO-MORE-RECORDS.
+               PERFORM 200-FINALIZE-REPORT.
+               GOBACK.
+
+               200-INIT-REPORT.
+               OPEN INPUT STUDENT-FILE-INDEXED.
+               OPEN OUTPUT BALANCE-REPORT-FILE.
+               WRITE REPORT-LINE FROM HEADING-LINE-1.
+               WRITE REPORT-LINE FROM HEADING-LINE-2.
+               PERFORM 300-READ-NEXT-RECORD.
+
+               250-PROCESS-RECORD.
+               ADD IND-TUITION-OWED TO GRAND-TOTAL-OWED.
+               ADD 1 TO DETAIL-COUNT.
+               MOVE IND-STUDENT-NUMBER TO DTL-STUDENT-NUMBER.
+               MOVE IND-STUDENT-NAME   TO DTL-STUDENT-NAME.
+               MOVE IND-TUITION-OWED   TO DTL-TUITION-OWED.
+               WRITE REPORT-LINE FROM DETAIL-LINE.
+               PERFORM 300-READ-NEXT-RECORD.
+
+               300-READ-NEXT-RECORD.
+               READ STUDENT-FILE-INDEXED NEXT RECORD
+                   AT END SET NO-MORE-RECORDS TO TRUE
+               END-READ.
+
+               200-FINALIZE-REPORT.
+               MOVE GRAND-TOTAL-OWED TO TOT-TUITION-OWED.
+               WRITE REPORT-LINE FROM TOTAL-LINE.
+               MOVE DETAIL-COUNT TO CNT-DETAIL-COUNT.
+               WRITE REPORT-LINE FROM COUNT-LINE.
+               CLOSE STUDENT-FILE-INDEXED.
+               CLOSE BALANCE-REPORT-FILE.
+
+               END PROGRAM BALANCE-REPORT.
