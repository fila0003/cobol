@@ -0,0 +1,156 @@
+      *    *****************************************************************
+      *     Author:
+      *     Date:
+      *     Purpose: Runs the nightly batch window end to end - intake of
+      *              new students (PROJECT1), posting of transactions
+      *              against the master (OnlineUpdate) - and then
+      *              reconciles the run with a control-total report
+      *              (records added, transactions applied, transactions
+      *              rejected) read back off the files those two steps
+      *              produced.
+      *     Tectonics: cobc
+      *
+      *     Modification History:
+      *      2026-08-09  EF  Control totals are now all derived from a
+      *                      single pass over AUDIT-JOURNAL-FILE, scoped
+      *                      to today's entries only (the journal is
+      *                      opened EXTEND by OnlineUpdate and persists
+      *                      across runs). Records added now counts the
+      *                      ADDED entries OnlineUpdate journals for
+      *                      each record it actually writes, rather than
+      *                      re-reading the raw intake feed, which also
+      *                      counted records skipped for an invalid
+      *                      program code.
+      *    *****************************************************************
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. BATCH-WINDOW.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT  AUDIT-JOURNAL-FILE
+                   ASSIGN TO  ""
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS JOURNAL-FILE-STATUS.
+               SELECT  BATCH-CONTROL-REPORT-FILE
+                   ASSIGN TO  ""
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+          DATA DIVISION.
+          FILE SECTION.
+          FD AUDIT-JOURNAL-FILE.
+          01  JOURNAL-RECORD.
+               05 JRN-STUDENT-NUMBER      PIC 9(6).
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 JRN-TRANSACTION-AMOUNT  PIC S9(5)V99.
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 JRN-OLD-BALANCE         PIC 9(5)V99.
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 JRN-NEW-BALANCE         PIC 9(5)V99.
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 JRN-DATE                PIC 9(8).
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 JRN-TIME                PIC 9(8).
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 JRN-STATUS              PIC X(8).
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 JRN-REASON              PIC X(30).
+
+          FD BATCH-CONTROL-REPORT-FILE.
+          01  REPORT-LINE             PIC X(80).
+
+           WORKING-STORAGE SECTION.
+
+           01  GLOBALS.
+               05  JOURNAL-FILE-STATUS        PIC X(2).
+               05  BATCH-RUN-DATE             PIC 9(8).
+               05  MORE-JOURNAL-RECORDS       PIC X(1) VALUE 'Y'.
+                   88  NO-MORE-JOURNAL-RECORDS  VALUE 'N'.
+               05  RECORDS-ADDED-COUNT        PIC 9(5) VALUE ZERO.
+               05  TRANSACTIONS-APPLIED-COUNT   PIC 9(5) VALUE ZERO.
+               05  TRANSACTIONS-REJECTED-COUNT  PIC 9(5) VALUE ZERO.
+
+           01  HEADING-LINE-1.
+               05  FILLER  PIC X(28) VALUE
+                   'BATCH WINDOW CONTROL REPORT'.
+               05  FILLER  PIC X(52) VALUE SPACE.
+
+           01  RECORDS-ADDED-LINE.
+               05  FILLER              PIC X(26) VALUE
+                   'RECORDS ADDED:'.
+               05  CTL-RECORDS-ADDED   PIC ZZZZ9.
+               05  FILLER              PIC X(49) VALUE SPACE.
+
+           01  TRANS-APPLIED-LINE.
+               05  FILLER              PIC X(26) VALUE
+                   'TRANSACTIONS APPLIED:'.
+               05  CTL-TRANS-APPLIED   PIC ZZZZ9.
+               05  FILLER              PIC X(49) VALUE SPACE.
+
+           01  TRANS-REJECTED-LINE.
+               05  FILLER              PIC X(26) VALUE
+                   'TRANSACTIONS REJECTED:'.
+               05  CTL-TRANS-REJECTED  PIC ZZZZ9.
+               05  FILLER              PIC X(49) VALUE SPACE.
+
+           PROCEDURE DIVISION.
+
+               100-RUN-BATCH-WINDOW.
+               PERFORM 200-CAPTURE-RUN-DATE.
+               PERFORM 200-RUN-INTAKE-STEP.
+               PERFORM 200-RUN-POSTING-STEP.
+               PERFORM 200-RECONCILE-BATCH.
+               GOBACK.
+
+               200-CAPTURE-RUN-DATE.
+               ACCEPT BATCH-RUN-DATE FROM DATE YYYYMMDD.
+
+               200-RUN-INTAKE-STEP.
+               CALL 'PROJECT1'.
+
+               200-RUN-POSTING-STEP.
+               CALL 'OnlineUpdate'.
+
+               200-RECONCILE-BATCH.
+               PERFORM 300-COUNT-JOURNAL-ACTIVITY.
+               PERFORM 300-WRITE-CONTROL-REPORT.
+
+               300-COUNT-JOURNAL-ACTIVITY.
+               MOVE 'Y' TO MORE-JOURNAL-RECORDS.
+               OPEN INPUT AUDIT-JOURNAL-FILE.
+               PERFORM 320-READ-NEXT-JOURNAL-RECORD.
+               PERFORM 330-TALLY-JOURNAL-RECORD
+                   UNTIL NO-MORE-JOURNAL-RECORDS.
+               CLOSE AUDIT-JOURNAL-FILE.
+
+               320-READ-NEXT-JOURNAL-RECORD.
+               READ AUDIT-JOURNAL-FILE
+                   AT END SET NO-MORE-JOURNAL-RECORDS TO TRUE
+               END-READ.
+
+               330-TALLY-JOURNAL-RECORD.
+               IF JRN-DATE = BATCH-RUN-DATE
+                   EVALUATE JRN-STATUS
+                       WHEN 'ADDED'
+                           ADD 1 TO RECORDS-ADDED-COUNT
+                       WHEN 'ACCEPTED'
+                           ADD 1 TO TRANSACTIONS-APPLIED-COUNT
+                       WHEN 'WITHDRAW'
+                           ADD 1 TO TRANSACTIONS-APPLIED-COUNT
+                       WHEN 'REJECTED'
+                           ADD 1 TO TRANSACTIONS-REJECTED-COUNT
+                   END-EVALUATE
+               END-IF.
+               PERFORM 320-READ-NEXT-JOURNAL-RECORD.
+
+               300-WRITE-CONTROL-REPORT.
+               OPEN OUTPUT BATCH-CONTROL-REPORT-FILE.
+               WRITE REPORT-LINE FROM HEADING-LINE-1.
+               MOVE RECORDS-ADDED-COUNT TO CTL-RECORDS-ADDED.
+               WRITE REPORT-LINE FROM RECORDS-ADDED-LINE.
+               MOVE TRANSACTIONS-APPLIED-COUNT TO CTL-TRANS-APPLIED.
+               WRITE REPORT-LINE FROM TRANS-APPLIED-LINE.
+               MOVE TRANSACTIONS-REJECTED-COUNT TO CTL-TRANS-REJECTED.
+               WRITE REPORT-LINE FROM TRANS-REJECTED-LINE.
+               CLOSE BATCH-CONTROL-REPORT-FILE.
+
+               END PROGRAM BATCH-WINDOW.
