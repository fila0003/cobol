@@ -3,6 +3,34 @@
       *     Date:
       *     Purpose:
       *     Tectonics: cobc
+      *
+      *     Modification History:
+      *      2026-08-09  EF  Added audit journal for applied/rejected
+      *                      transactions and a balance ceiling check
+      *                      in 300-APPLY-TRANSACTION.
+      *      2026-08-09  EF  Added program code validation on intake,
+      *                      name-based lookup, a withdrawal transaction
+      *                      type, and restart/checkpoint support for
+      *                      the transaction loop.
+      *      2026-08-09  EF  Withdrawals now clear the prior transaction
+      *                      amount before journaling. Failed name/number
+      *                      lookups write a REJECTED journal entry
+      *                      instead of going unrecorded. Intake now
+      *                      journals an ADDED entry for every record
+      *                      actually written to the indexed file.
+      *      2026-08-09  EF  Withdrawal amount is now cleared the moment
+      *                      the transaction type is chosen, not just on
+      *                      a successful withdrawal, so a failed lookup
+      *                      can no longer journal a stale amount. Name
+      *                      lookups now detect a second student with the
+      *                      same name and reject as ambiguous instead of
+      *                      silently applying to the first match. Intake
+      *                      now journals a REJECTED entry (in addition to
+      *                      the console message) for records skipped for
+      *                      an invalid program code, so they show up in
+      *                      the batch window's reconciliation. The
+      *                      restart checkpoint count is no longer trusted
+      *                      unless a checkpoint record was actually read.
       *    *****************************************************************
            IDENTIFICATION DIVISION.
            PROGRAM-ID. OnlineUpdate .
@@ -12,11 +40,27 @@
                SELECT  STUDENT-FILE-IN
                    ASSIGN TO  ""
                        ORGANIZATION IS LINE SEQUENTIAL.
+      *        STUDENT-FILE-INDEXED carries an alternate index on
+      *        IND-STUDENT-NAME as of the 2026-08-09 name-lookup change.
+      *        An indexed file built before that date has no alternate
+      *        index space reserved and must be unloaded/reloaded (or
+      *        rebuilt from STUDENT-FILE-IN through this program) once
+      *        before it will open under this copy of the program.
                SELECT  STUDENT-FILE-INDEXED
                    ASSIGN TO  ""
                        ORGANIZATION IS INDEXED
                        RECORD KEY IS IND-STUDENT-NUMBER
+                       ALTERNATE RECORD KEY IS IND-STUDENT-NAME
+                           WITH DUPLICATES
                        FILE STATUS IS STUDENT-FILE-STATUS.
+               SELECT  AUDIT-JOURNAL-FILE
+                   ASSIGN TO  ""
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS JOURNAL-FILE-STATUS.
+               SELECT  RESTART-FILE
+                   ASSIGN TO  ""
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS RESTART-FILE-STATUS.
 
           DATA DIVISION.
           FILE SECTION.
@@ -55,13 +99,63 @@
                05 IND-AVERAGE-4       PIC 9(3).
                05 IND-COURSE-CODE-5   PIC X(7).
                05 IND-AVERAGE-5       PIC 9(3).
+
+          FD AUDIT-JOURNAL-FILE.
+          01  JOURNAL-RECORD.
+               05 JRN-STUDENT-NUMBER      PIC 9(6).
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 JRN-TRANSACTION-AMOUNT  PIC S9(5)V99.
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 JRN-OLD-BALANCE         PIC 9(5)V99.
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 JRN-NEW-BALANCE         PIC 9(5)V99.
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 JRN-DATE                PIC 9(8).
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 JRN-TIME                PIC 9(8).
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 JRN-STATUS              PIC X(8).
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 JRN-REASON              PIC X(30).
+
+          FD RESTART-FILE.
+          01  RESTART-RECORD.
+               05 RST-SEQUENCE-NUMBER     PIC 9(5).
+               05 FILLER                  PIC X(1)  VALUE SPACE.
+               05 RST-STATUS              PIC X(8).
+                   88 RST-RUN-COMPLETE    VALUE 'COMPLETE'.
+
            WORKING-STORAGE SECTION.
 
            01  GLOBALS.
                05  STUDENT-FILE-STATUS   PIC X(2).
+               05  JOURNAL-FILE-STATUS   PIC X(2).
                05  MORE-INPUT  PIC X(1).
-               05  TRANSACTION-STUDENT-NUMBER    PIC 9(5).
-               05  TRANSACTION-TUITION-OWED   PIC 9(5)V99.
+               05  TRANSACTION-STUDENT-NUMBER    PIC 9(6).
+               05  TRANSACTION-TUITION-OWED   PIC S9(5)V99.
+               05  MAX-TUITION-BALANCE     PIC 9(5)V99 VALUE 10000.00.
+               05  TRANSACTION-OLD-BALANCE             PIC S9(6)V99.
+               05  TRANSACTION-NEW-BALANCE             PIC S9(6)V99.
+               05  TRANSACTION-REJECT-REASON           PIC X(30).
+               05  TRANSACTION-JOURNAL-STATUS          PIC X(8).
+               05  TRANSACTION-TYPE-CODE      PIC X(1).
+                   88  TRANS-TYPE-UPDATE      VALUE 'U'.
+                   88  TRANS-TYPE-WITHDRAW    VALUE 'W'.
+               05  PGM-CODE-VALID-FLAG        PIC X(1).
+                   88  PGM-CODE-IS-VALID      VALUE 'Y'.
+               05  TRANSACTION-LOOKUP-METHOD  PIC X(1).
+                   88  LOOKUP-BY-NUMBER       VALUE 'N'.
+                   88  LOOKUP-BY-NAME         VALUE 'S'.
+               05  TRANSACTION-STUDENT-NAME   PIC X(40).
+               05  STUDENT-FOUND-SWITCH       PIC X(1).
+                   88  STUDENT-WAS-FOUND      VALUE 'Y'.
+               05  RESTART-FILE-STATUS        PIC X(2).
+               05  RESTART-SEQUENCE-NUMBER    PIC 9(5) VALUE ZERO.
+               05  RESTART-RESUME-ANSWER      PIC X(1).
+               05  MORE-RESTART-RECORDS       PIC X(1) VALUE 'Y'.
+                   88  NO-MORE-RESTART-RECORDS  VALUE 'N'.
+               05  RESTART-RECORD-READ-SWITCH  PIC X(1) VALUE 'N'.
+                   88  RESTART-RECORD-WAS-READ  VALUE 'Y'.
 
            PROCEDURE DIVISION.
 
@@ -90,28 +184,180 @@
                PERFORM 300-CLOSE-FILES.
 
            300-ACCEPT-TRANSACTION.
-               DISPLAY 'Enter student number:'.
-               ACCEPT TRANSACTION-STUDENT-NUMBER.
-               DISPLAY 'Enter transaction amount:'
-               ACCEPT TRANSACTION-TUITION-OWED.
+               MOVE SPACE TO TRANSACTION-TYPE-CODE.
+               PERFORM UNTIL TRANS-TYPE-UPDATE OR TRANS-TYPE-WITHDRAW
+                   DISPLAY 'Transaction type: (U)pdate balance or'
+                           ' (W)ithdraw student?'
+                   ACCEPT TRANSACTION-TYPE-CODE
+               END-PERFORM.
+               MOVE SPACE TO TRANSACTION-LOOKUP-METHOD.
+               PERFORM UNTIL LOOKUP-BY-NUMBER OR LOOKUP-BY-NAME
+                   DISPLAY 'Look up student by (N)umber or (S)Name?'
+                   ACCEPT TRANSACTION-LOOKUP-METHOD
+               END-PERFORM.
+               IF LOOKUP-BY-NUMBER
+                   DISPLAY 'Enter student number:'
+                   ACCEPT TRANSACTION-STUDENT-NUMBER
+               ELSE
+                   DISPLAY 'Enter student name:'
+                   ACCEPT TRANSACTION-STUDENT-NAME
+               END-IF.
+               IF TRANS-TYPE-UPDATE
+                   DISPLAY 'Enter transaction amount:'
+                   ACCEPT TRANSACTION-TUITION-OWED
+               ELSE
+                   MOVE ZERO TO TRANSACTION-TUITION-OWED
+               END-IF.
 
            300-APPLY-TRANSACTION.
+               MOVE 'Y' TO STUDENT-FOUND-SWITCH.
+               IF LOOKUP-BY-NAME
+                   PERFORM 310-RESOLVE-STUDENT-BY-NAME
+               ELSE
+                   PERFORM 320-RESOLVE-STUDENT-BY-NUMBER
+               END-IF.
+               IF NOT STUDENT-WAS-FOUND
+                   EXIT PARAGRAPH
+               END-IF.
+
+               IF TRANS-TYPE-WITHDRAW
+                   PERFORM 330-WITHDRAW-STUDENT
+                   EXIT PARAGRAPH
+               END-IF.
+
+               MOVE IND-TUITION-OWED TO TRANSACTION-OLD-BALANCE.
+               COMPUTE TRANSACTION-NEW-BALANCE =
+                   IND-TUITION-OWED + TRANSACTION-TUITION-OWED.
+
+               IF TRANSACTION-NEW-BALANCE < 0
+                   MOVE 'BALANCE WOULD GO NEGATIVE'
+                       TO TRANSACTION-REJECT-REASON
+                   MOVE TRANSACTION-OLD-BALANCE
+                       TO TRANSACTION-NEW-BALANCE
+                   MOVE 'REJECTED'      TO TRANSACTION-JOURNAL-STATUS
+                   PERFORM 350-WRITE-JOURNAL-ENTRY
+                   DISPLAY 'Unable to apply transaction.'
+                           ' Would drive balance negative.'
+                   EXIT PARAGRAPH
+               END-IF.
+
+               IF TRANSACTION-NEW-BALANCE > MAX-TUITION-BALANCE
+                   MOVE 'EXCEEDS MAXIMUM BALANCE'
+                       TO TRANSACTION-REJECT-REASON
+                   MOVE TRANSACTION-OLD-BALANCE
+                       TO TRANSACTION-NEW-BALANCE
+                   MOVE 'REJECTED'      TO TRANSACTION-JOURNAL-STATUS
+                   PERFORM 350-WRITE-JOURNAL-ENTRY
+                   DISPLAY 'Unable to apply transaction.'
+                           ' Exceeds maximum allowed balance.'
+                   EXIT PARAGRAPH
+               END-IF.
+
+               MOVE TRANSACTION-NEW-BALANCE TO IND-TUITION-OWED.
+               REWRITE IND-STUDENT-RECORD.
+
+               MOVE SPACE     TO TRANSACTION-REJECT-REASON.
+               MOVE 'ACCEPTED' TO TRANSACTION-JOURNAL-STATUS.
+               PERFORM 350-WRITE-JOURNAL-ENTRY.
+               PERFORM 360-WRITE-RESTART-CHECKPOINT.
+
+           330-WITHDRAW-STUDENT.
+               MOVE IND-TUITION-OWED TO TRANSACTION-OLD-BALANCE.
+               MOVE ZERO             TO TRANSACTION-NEW-BALANCE.
+               DELETE STUDENT-FILE-INDEXED.
+               MOVE 'STUDENT WITHDRAWN - RECORD REMOVED'
+                   TO TRANSACTION-REJECT-REASON.
+               MOVE 'WITHDRAW' TO TRANSACTION-JOURNAL-STATUS.
+               PERFORM 350-WRITE-JOURNAL-ENTRY.
+               PERFORM 360-WRITE-RESTART-CHECKPOINT.
+
+           310-RESOLVE-STUDENT-BY-NAME.
+               MOVE TRANSACTION-STUDENT-NAME TO IND-STUDENT-NAME.
+               START STUDENT-FILE-INDEXED
+               KEY IS EQUAL TO IND-STUDENT-NAME
+                   INVALID KEY
+                       DISPLAY 'Unable to apply transaction.'
+                               ' Student name not found.'
+                       MOVE 'N' TO STUDENT-FOUND-SWITCH
+                       MOVE ZERO TO TRANSACTION-STUDENT-NUMBER
+                       MOVE ZERO TO TRANSACTION-OLD-BALANCE
+                       MOVE ZERO TO TRANSACTION-NEW-BALANCE
+                       MOVE 'STUDENT NAME NOT FOUND'
+                           TO TRANSACTION-REJECT-REASON
+                       MOVE 'REJECTED' TO TRANSACTION-JOURNAL-STATUS
+                       PERFORM 350-WRITE-JOURNAL-ENTRY
+                       EXIT PARAGRAPH
+               END-START.
+               READ STUDENT-FILE-INDEXED.
+               MOVE IND-STUDENT-NUMBER TO TRANSACTION-STUDENT-NUMBER.
+               PERFORM 315-CHECK-NAME-IS-UNIQUE.
+               IF NOT STUDENT-WAS-FOUND
+                   EXIT PARAGRAPH
+               END-IF.
+               MOVE TRANSACTION-STUDENT-NUMBER TO IND-STUDENT-NUMBER.
+               START STUDENT-FILE-INDEXED
+               KEY IS EQUAL TO IND-STUDENT-NUMBER
+                   INVALID KEY
+                       CONTINUE
+               END-START.
+               READ STUDENT-FILE-INDEXED.
+
+           315-CHECK-NAME-IS-UNIQUE.
+               READ STUDENT-FILE-INDEXED NEXT RECORD
+                   AT END
+                       EXIT PARAGRAPH
+               END-READ.
+               IF IND-STUDENT-NAME = TRANSACTION-STUDENT-NAME
+                   DISPLAY 'Unable to apply transaction.'
+                           ' Student name is not unique - use the'
+                           ' student number instead.'
+                   MOVE 'N' TO STUDENT-FOUND-SWITCH
+                   MOVE ZERO TO TRANSACTION-STUDENT-NUMBER
+                   MOVE ZERO TO TRANSACTION-OLD-BALANCE
+                   MOVE ZERO TO TRANSACTION-NEW-BALANCE
+                   MOVE 'STUDENT NAME NOT UNIQUE'
+                       TO TRANSACTION-REJECT-REASON
+                   MOVE 'REJECTED' TO TRANSACTION-JOURNAL-STATUS
+                   PERFORM 350-WRITE-JOURNAL-ENTRY
+               END-IF.
+
+           320-RESOLVE-STUDENT-BY-NUMBER.
                MOVE TRANSACTION-STUDENT-NUMBER TO IND-STUDENT-NUMBER.
                START STUDENT-FILE-INDEXED
                KEY IS EQUAL TO IND-STUDENT-NUMBER
                    INVALID KEY
                        DISPLAY 'Unable to apply transaction.'
                                ' Wrong student number.'
+                       MOVE 'N' TO STUDENT-FOUND-SWITCH
+                       MOVE ZERO TO TRANSACTION-OLD-BALANCE
+                       MOVE ZERO TO TRANSACTION-NEW-BALANCE
+                       MOVE 'STUDENT NUMBER NOT FOUND'
+                           TO TRANSACTION-REJECT-REASON
+                       MOVE 'REJECTED' TO TRANSACTION-JOURNAL-STATUS
+                       PERFORM 350-WRITE-JOURNAL-ENTRY
                        EXIT PARAGRAPH
                END-START.
-
                READ STUDENT-FILE-INDEXED.
 
-               REWRITE IND-STUDENT-RECORD.
+           350-WRITE-JOURNAL-ENTRY.
+               MOVE TRANSACTION-STUDENT-NUMBER TO JRN-STUDENT-NUMBER.
+               MOVE TRANSACTION-TUITION-OWED TO JRN-TRANSACTION-AMOUNT.
+               MOVE TRANSACTION-OLD-BALANCE     TO JRN-OLD-BALANCE.
+               MOVE TRANSACTION-NEW-BALANCE     TO JRN-NEW-BALANCE.
+               MOVE TRANSACTION-JOURNAL-STATUS  TO JRN-STATUS.
+               ACCEPT JRN-DATE FROM DATE YYYYMMDD.
+               ACCEPT JRN-TIME FROM TIME.
+               MOVE TRANSACTION-REJECT-REASON TO JRN-REASON.
+               WRITE JOURNAL-RECORD.
 
            300-CLOSE-FILES.
+               MOVE RESTART-SEQUENCE-NUMBER TO RST-SEQUENCE-NUMBER.
+               MOVE 'COMPLETE' TO RST-STATUS.
+               WRITE RESTART-RECORD.
                CLOSE STUDENT-FILE-IN.
                CLOSE STUDENT-FILE-INDEXED.
+               CLOSE AUDIT-JOURNAL-FILE.
+               CLOSE RESTART-FILE.
 
            200-COPY-RECORDS-TO-INDEXED.
                PERFORM 250-COPY-RECORD-LOOP
@@ -121,12 +367,89 @@
                READ STUDENT-FILE-IN
                    AT END SET EOF-STUDENT-FILE-IN TO TRUE.
                IF NOT EOF-STUDENT-FILE-IN
-                   MOVE STUDENT-RECORD-IN TO IND-STUDENT-RECORD
-                   WRITE IND-STUDENT-RECORD
+                   CALL 'PROGRAM-CODE-VALIDATE'
+                       USING PROGRAM-CODE PGM-CODE-VALID-FLAG
+                   IF PGM-CODE-IS-VALID
+                       MOVE STUDENT-RECORD-IN TO IND-STUDENT-RECORD
+                       WRITE IND-STUDENT-RECORD
+                       PERFORM 255-JOURNAL-INTAKE-RECORD
+                   ELSE
+                       DISPLAY 'Record skipped - invalid program code '
+                               PROGRAM-CODE ' for student '
+                               STUDENT-NUMBER
+                       PERFORM 256-JOURNAL-SKIPPED-RECORD
+                   END-IF
                END-IF.
 
+           256-JOURNAL-SKIPPED-RECORD.
+               MOVE STUDENT-NUMBER      TO TRANSACTION-STUDENT-NUMBER.
+               MOVE ZERO                TO TRANSACTION-TUITION-OWED.
+               MOVE ZERO                TO TRANSACTION-OLD-BALANCE.
+               MOVE ZERO                TO TRANSACTION-NEW-BALANCE.
+               MOVE 'INVALID PROGRAM CODE' TO TRANSACTION-REJECT-REASON.
+               MOVE 'REJECTED'          TO TRANSACTION-JOURNAL-STATUS.
+               PERFORM 350-WRITE-JOURNAL-ENTRY.
+
+           255-JOURNAL-INTAKE-RECORD.
+               MOVE STUDENT-NUMBER      TO TRANSACTION-STUDENT-NUMBER.
+               MOVE ZERO                TO TRANSACTION-TUITION-OWED.
+               MOVE ZERO                TO TRANSACTION-OLD-BALANCE.
+               MOVE TUITION-OWED        TO TRANSACTION-NEW-BALANCE.
+               MOVE SPACE               TO TRANSACTION-REJECT-REASON.
+               MOVE 'ADDED'             TO TRANSACTION-JOURNAL-STATUS.
+               PERFORM 350-WRITE-JOURNAL-ENTRY.
+
            200-INIT-UPDATE.
                OPEN INPUT STUDENT-FILE-IN.
                OPEN I-O STUDENT-FILE-INDEXED.
+               OPEN EXTEND AUDIT-JOURNAL-FILE.
+               PERFORM 210-CHECK-FOR-RESTART.
+
+           210-CHECK-FOR-RESTART.
+               MOVE ZERO TO RESTART-SEQUENCE-NUMBER.
+               MOVE 'N'  TO RESTART-RECORD-READ-SWITCH.
+               OPEN INPUT RESTART-FILE.
+               IF RESTART-FILE-STATUS = '00'
+                   MOVE 'Y' TO MORE-RESTART-RECORDS
+                   PERFORM 220-READ-NEXT-RESTART-RECORD
+                       UNTIL NO-MORE-RESTART-RECORDS
+                   CLOSE RESTART-FILE
+                   IF RESTART-RECORD-WAS-READ
+                       MOVE RST-SEQUENCE-NUMBER
+                           TO RESTART-SEQUENCE-NUMBER
+                       IF NOT RST-RUN-COMPLETE
+                               AND RESTART-SEQUENCE-NUMBER > 0
+                           PERFORM 230-OFFER-RESTART-RESUME
+                       END-IF
+                   END-IF
+               END-IF.
+               OPEN OUTPUT RESTART-FILE.
+
+           220-READ-NEXT-RESTART-RECORD.
+               READ RESTART-FILE
+                   AT END SET NO-MORE-RESTART-RECORDS TO TRUE
+                   NOT AT END SET RESTART-RECORD-WAS-READ TO TRUE
+               END-READ.
+
+           230-OFFER-RESTART-RESUME.
+               DISPLAY 'Prior session ended without completing - '
+                       RESTART-SEQUENCE-NUMBER
+                       ' transaction(s) were already applied.'.
+               MOVE SPACE TO RESTART-RESUME-ANSWER.
+               PERFORM UNTIL RESTART-RESUME-ANSWER = 'y'
+                       OR RESTART-RESUME-ANSWER = 'n'
+                   DISPLAY 'Resume the checkpoint count from there?'
+                           ' (y/n)'
+                   ACCEPT RESTART-RESUME-ANSWER
+               END-PERFORM.
+               IF RESTART-RESUME-ANSWER = 'n'
+                   MOVE ZERO TO RESTART-SEQUENCE-NUMBER
+               END-IF.
+
+           360-WRITE-RESTART-CHECKPOINT.
+               ADD 1 TO RESTART-SEQUENCE-NUMBER.
+               MOVE RESTART-SEQUENCE-NUMBER TO RST-SEQUENCE-NUMBER.
+               MOVE 'RUNNING' TO RST-STATUS.
+               WRITE RESTART-RECORD.
 
                END PROGRAM OnlineUpdate.
