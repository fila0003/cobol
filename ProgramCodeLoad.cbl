@@ -0,0 +1,83 @@
+      *    *****************************************************************
+      *     Author:
+      *     Date:
+      *     Purpose: Maintenance utility that (re)builds the indexed
+      *              PROGRAM-CODE-MASTER table from a flat source file of
+      *              program codes. Run this before PROJECT1 or
+      *              OnlineUpdate are run, and again whenever the list of
+      *              valid program codes changes.
+      *     Tectonics: cobc
+      *
+      *     Modification History:
+      *      2026-08-09  EF  Initial version.
+      *    *****************************************************************
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGRAM-CODE-LOAD.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT  PROGRAM-CODE-SOURCE
+                   ASSIGN TO  ""
+                       ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT  PROGRAM-CODE-MASTER
+                   ASSIGN TO  ""
+                       ORGANIZATION IS INDEXED
+                       RECORD KEY IS PGM-CODE
+                       FILE STATUS IS PGM-MASTER-STATUS.
+
+          DATA DIVISION.
+          FILE SECTION.
+          FD PROGRAM-CODE-SOURCE.
+          01  PROGRAM-CODE-SOURCE-RECORD.
+               88 EOF-PROGRAM-CODE-SOURCE  VALUE HIGH-VALUE.
+               05 SRC-PGM-CODE             PIC X(5).
+               05 SRC-PGM-DESCRIPTION      PIC X(30).
+               05 SRC-PGM-ACTIVE-FLAG      PIC X(1).
+
+          FD PROGRAM-CODE-MASTER.
+          01  PROGRAM-CODE-MASTER-RECORD.
+               05 PGM-CODE           PIC X(5).
+               05 PGM-DESCRIPTION    PIC X(30).
+               05 PGM-ACTIVE-FLAG    PIC X(1).
+                  88 PGM-IS-ACTIVE   VALUE 'Y'.
+
+           WORKING-STORAGE SECTION.
+
+           01  SWITCHES.
+               05  PGM-MASTER-STATUS     PIC X(2).
+               05  PGM-RECORDS-LOADED    PIC 9(5) VALUE ZERO.
+
+           PROCEDURE DIVISION.
+
+               100-LOAD-PROGRAM-CODE-MASTER.
+               PERFORM 200-INIT-LOAD.
+               PERFORM 250-LOAD-RECORD-LOOP
+                   UNTIL EOF-PROGRAM-CODE-SOURCE.
+               PERFORM 200-FINALIZE-LOAD.
+               GOBACK.
+
+               200-INIT-LOAD.
+               OPEN INPUT PROGRAM-CODE-SOURCE.
+               OPEN OUTPUT PROGRAM-CODE-MASTER.
+               PERFORM 260-READ-NEXT-SOURCE-RECORD.
+
+               250-LOAD-RECORD-LOOP.
+               MOVE SRC-PGM-CODE         TO PGM-CODE.
+               MOVE SRC-PGM-DESCRIPTION  TO PGM-DESCRIPTION.
+               MOVE SRC-PGM-ACTIVE-FLAG  TO PGM-ACTIVE-FLAG.
+               WRITE PROGRAM-CODE-MASTER-RECORD.
+               ADD 1 TO PGM-RECORDS-LOADED.
+               PERFORM 260-READ-NEXT-SOURCE-RECORD.
+
+               260-READ-NEXT-SOURCE-RECORD.
+               READ PROGRAM-CODE-SOURCE
+                   AT END SET EOF-PROGRAM-CODE-SOURCE TO TRUE
+               END-READ.
+
+               200-FINALIZE-LOAD.
+               CLOSE PROGRAM-CODE-SOURCE.
+               CLOSE PROGRAM-CODE-MASTER.
+               DISPLAY 'PROGRAM CODE MASTER LOADED - '
+                       PGM-RECORDS-LOADED ' RECORD(S).'.
+
+               END PROGRAM PROGRAM-CODE-LOAD.
