@@ -0,0 +1,76 @@
+      *    *****************************************************************
+      *     Author:
+      *     Date:
+      *     Purpose: Looks up a PROGRAM-CODE on the master program table
+      *              and tells the caller whether it is a valid, active
+      *              code. Called from PROJECT1 and OnlineUpdate wherever
+      *              a PROGRAM-CODE is entered or copied onto a record.
+      *     Tectonics: cobc
+      *
+      *     Modification History:
+      *      2026-08-09  EF  The master table is loaded separately by
+      *                      PROGRAM-CODE-LOAD; an OPEN that fails (table
+      *                      not yet loaded) no longer leaves the file
+      *                      marked open and read from - it now returns
+      *                      an invalid code instead of aborting.
+      *    *****************************************************************
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGRAM-CODE-VALIDATE.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT  PROGRAM-CODE-MASTER
+                   ASSIGN TO  ""
+                       ORGANIZATION IS INDEXED
+                       RECORD KEY IS PGM-CODE
+                       FILE STATUS IS PGM-MASTER-STATUS.
+
+          DATA DIVISION.
+          FILE SECTION.
+          FD PROGRAM-CODE-MASTER.
+          01  PROGRAM-CODE-MASTER-RECORD.
+               05 PGM-CODE           PIC X(5).
+               05 PGM-DESCRIPTION    PIC X(30).
+               05 PGM-ACTIVE-FLAG    PIC X(1).
+                  88 PGM-IS-ACTIVE   VALUE 'Y'.
+
+           WORKING-STORAGE SECTION.
+
+           01  SWITCHES.
+               05  PGM-MASTER-STATUS     PIC X(2).
+               05  PGM-MASTER-OPEN-SW    PIC X(1) VALUE 'N'.
+                   88  PGM-MASTER-IS-OPEN  VALUE 'Y'.
+
+           LINKAGE SECTION.
+
+           01  PGM-CODE-TO-VALIDATE   PIC X(5).
+           01  PGM-CODE-VALID-FLAG    PIC X(1).
+               88  PGM-CODE-IS-VALID  VALUE 'Y'.
+
+           PROCEDURE DIVISION USING PGM-CODE-TO-VALIDATE
+                   PGM-CODE-VALID-FLAG.
+
+               100-VALIDATE-PROGRAM-CODE.
+               MOVE 'N' TO PGM-CODE-VALID-FLAG.
+               IF NOT PGM-MASTER-IS-OPEN
+                   OPEN INPUT PROGRAM-CODE-MASTER
+                   IF PGM-MASTER-STATUS = '00'
+                       SET PGM-MASTER-IS-OPEN TO TRUE
+                   END-IF
+               END-IF.
+
+               IF PGM-MASTER-IS-OPEN
+                   MOVE PGM-CODE-TO-VALIDATE TO PGM-CODE
+                   READ PROGRAM-CODE-MASTER
+                       INVALID KEY
+                           MOVE 'N' TO PGM-CODE-VALID-FLAG
+                       NOT INVALID KEY
+                           IF PGM-IS-ACTIVE
+                               MOVE 'Y' TO PGM-CODE-VALID-FLAG
+                           END-IF
+                   END-READ
+               END-IF.
+
+               GOBACK.
+
+               END PROGRAM PROGRAM-CODE-VALIDATE.
