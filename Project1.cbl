@@ -1,77 +1,227 @@
-      ******************************************************************
-      * Author:EVGENII FILATOV
-      * Date:02.03.2021
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROJECT1.
-
-        ENVIRONMENT DIVISION.
-        INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT   STUDENT-FILE-OUT
-               ASSIGN TO "C:\Users\Filat\COBOL_LABS\TEST-DATA.txt"
-                    ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD STUDENT-FILE-OUT.
-       01 STUDENT-RECORD-OUT.
-           05  STUDENT-NUMBER-OUT PIC 9(6).
-           05  TUITION-OWED-OUT   PIC 9(6).
-           05  STUDENT-NAME-OUT   PIC X(40).
-
-       WORKING-STORAGE SECTION.
-
-        01 STUDENT-RECORD-IN.
-           05 STUDENT-NUMBER PIC 9(6).
-           05 TUITION-OWED   PIC 9(6).
-           05 STUDENT-NAME   PIC X(40).
-        01 EOF-FLAG PIC X(3).
-
-       PROCEDURE DIVISION.
-
-       PRODUCE-STUDENT-FILE-OUT.
-           PERFORM  INITIATE-SR-FILE
-                    UNTIL EOF-FLAG = "YES".
-                    200-CREATE-RECORDS.
-                    200-TERMINATE-SR-FILE.
-
-
-           INITIATE-SR-FILE.
-               OPEN OUTPUT STUDENT-FILE-OUT.
-               DISPLAY  "ADD NEW FILE: 'YES' OR 'NO'".
-               ACCEPT EOF-FLAG.
-
-           200-CREATE-RECORDS.
-               300-ENTER-SR-DATA.
-               300-WRITE-SR-RECORD.
-
-           200-TERMINATE-SR-FILE.
-               CLOSE STUDENT-FILE-OUT.
-               DISPLAY "STUDENT NUMBER", STUDENT-NUMBER-OUT.
-               DISPLAY "TUITION OWED" , TUITION-OWED-OUT.
-               DISPLAY "STUDENT NAME", STUDENT-NAME-OUT.
-
-
-           300-ENTER-SR-DATA.
-               INITIALIZE STUDENT-RECORD-IN.
-               DISPLAY "PLEASE ENTER STUDENT NUMBER".
-               ACCEPT STUDENT-NUMBER.
-               DISPLAY "PLEASE ENTER AMOUNT".
-               ACCEPT TUITION-OWED.
-               DISPLAY "PLEASE ENTER STUDENT NAME".
-               ACCEPT STUDENT-NAME.
-
-           300-WRITE-SR-RECORD.
-
-               MOVE STUDENT-NUMBER TO STUDENT-NUMBER-OUT.
-               MOVE TUITION-OWED TO TUITION-OWED-OUT.
-               MOVE STUDENT-NAME TO STUDENT-NAME-OUT.
-               WRITE STUDENT-RECORD-OUT.
-
-
-       MAIN-PROCEDURE.
-           STOP RUN.
-       END PROGRAM PROJECT1.
+      ******************************************************************
+      * Author:EVGENII FILATOV
+      * Date:02.03.2021
+      * Purpose:
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *  2026-08-09  EF  Widened STUDENT-RECORD-IN/OUT to carry
+      *                  PROGRAM-CODE and the course/average pairs so
+      *                  the feed lines up with OnlineUpdate's
+      *                  STUDENT-FILE-IN layout, and added a program
+      *                  code lookup against the master program table.
+      *  2026-08-09  EF  Added a bulk enrollment feed as an alternative
+      *                  to one-record-at-a-time keying, and changed
+      *                  the program to GOBACK rather than STOP RUN so
+      *                  it can be CALLed from the batch window driver.
+      *                  Fixed INITIATE-SR-FILE/200-CREATE-RECORDS/
+      *                  200-TERMINATE-SR-FILE falling through into
+      *                  each other instead of looping.
+      *  2026-08-09  EF  Bulk feed records skipped for an invalid
+      *                  program code are now journaled to the audit
+      *                  journal (not just displayed), so the batch
+      *                  window's reconciliation totals pick them up.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT1.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT   STUDENT-FILE-OUT
+               ASSIGN TO ""
+                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   STUDENT-FEED-FILE
+               ASSIGN TO ""
+                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   AUDIT-JOURNAL-FILE
+               ASSIGN TO ""
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS JOURNAL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-FILE-OUT.
+       01 STUDENT-RECORD-OUT.
+           05  STUDENT-NUMBER-OUT   PIC 9(6).
+           05  TUITION-OWED-OUT     PIC 9(5)V99.
+           05  STUDENT-NAME-OUT     PIC X(40).
+           05  PROGRAM-CODE-OUT     PIC X(5).
+           05  COURSE-CODE-1-OUT    PIC X(7).
+           05  AVERAGE-1-OUT        PIC 9(3).
+           05  COURSE-CODE-2-OUT    PIC X(7).
+           05  AVERAGE-2-OUT        PIC 9(3).
+           05  COURSE-CODE-3-OUT    PIC X(7).
+           05  AVERAGE-3-OUT        PIC 9(3).
+           05  COURSE-CODE-4-OUT    PIC X(7).
+           05  AVERAGE-4-OUT        PIC 9(3).
+           05  COURSE-CODE-5-OUT    PIC X(7).
+           05  AVERAGE-5-OUT        PIC 9(3).
+
+       FD STUDENT-FEED-FILE.
+       01 FEED-RECORD-IN.
+           88 EOF-STUDENT-FEED-FILE VALUE HIGH-VALUE.
+           05  FEED-STUDENT-NUMBER  PIC 9(6).
+           05  FEED-TUITION-OWED    PIC 9(5)V99.
+           05  FEED-STUDENT-NAME    PIC X(40).
+           05  FEED-PROGRAM-CODE    PIC X(5).
+
+       FD AUDIT-JOURNAL-FILE.
+       01 JOURNAL-RECORD.
+           05 JRN-STUDENT-NUMBER      PIC 9(6).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 JRN-TRANSACTION-AMOUNT  PIC S9(5)V99.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 JRN-OLD-BALANCE         PIC 9(5)V99.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 JRN-NEW-BALANCE         PIC 9(5)V99.
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 JRN-DATE                PIC 9(8).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 JRN-TIME                PIC 9(8).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 JRN-STATUS              PIC X(8).
+           05 FILLER                  PIC X(1)  VALUE SPACE.
+           05 JRN-REASON              PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+        01 STUDENT-RECORD-IN.
+           05 STUDENT-NUMBER   PIC 9(6).
+           05 TUITION-OWED     PIC 9(5)V99.
+           05 STUDENT-NAME     PIC X(40).
+           05 PROGRAM-CODE     PIC X(5).
+           05 COURSE-CODE-1    PIC X(7).
+           05 AVERAGE-1        PIC 9(3).
+           05 COURSE-CODE-2    PIC X(7).
+           05 AVERAGE-2        PIC 9(3).
+           05 COURSE-CODE-3    PIC X(7).
+           05 AVERAGE-3        PIC 9(3).
+           05 COURSE-CODE-4    PIC X(7).
+           05 AVERAGE-4        PIC 9(3).
+           05 COURSE-CODE-5    PIC X(7).
+           05 AVERAGE-5        PIC 9(3).
+        01 EOF-FLAG PIC X(3).
+        01 JOURNAL-FILE-STATUS PIC X(2).
+        01 PGM-CODE-VALID-FLAG PIC X(1).
+           88 PGM-CODE-IS-VALID VALUE 'Y'.
+        01 INTAKE-MODE PIC X(1).
+           88 INTERACTIVE-MODE VALUE 'I'.
+           88 BATCH-MODE       VALUE 'B'.
+
+       PROCEDURE DIVISION.
+
+       PRODUCE-STUDENT-FILE-OUT.
+           PERFORM INITIATE-SR-FILE.
+           IF BATCH-MODE
+               PERFORM 200-RUN-BATCH-INTAKE
+           ELSE
+               PERFORM 200-RUN-INTERACTIVE-INTAKE
+           END-IF.
+           PERFORM 200-TERMINATE-SR-FILE.
+           GOBACK.
+
+           INITIATE-SR-FILE.
+               OPEN OUTPUT STUDENT-FILE-OUT.
+               OPEN EXTEND AUDIT-JOURNAL-FILE.
+               MOVE SPACE TO INTAKE-MODE.
+               PERFORM 210-ACCEPT-INTAKE-MODE
+                   UNTIL INTERACTIVE-MODE OR BATCH-MODE.
+
+           210-ACCEPT-INTAKE-MODE.
+               DISPLAY "ENTER RECORDS (I)NTERACTIVELY OR FROM A"
+                       " (B)ULK FEED FILE?".
+               ACCEPT INTAKE-MODE.
+
+           200-RUN-INTERACTIVE-INTAKE.
+               DISPLAY  "ADD NEW RECORD: 'YES' OR 'NO'".
+               ACCEPT EOF-FLAG.
+               PERFORM 220-CREATE-ONE-RECORD
+                   UNTIL EOF-FLAG = "NO".
+
+           220-CREATE-ONE-RECORD.
+               PERFORM 300-ENTER-SR-DATA.
+               PERFORM 300-WRITE-SR-RECORD.
+               DISPLAY  "ADD ANOTHER RECORD: 'YES' OR 'NO'".
+               ACCEPT EOF-FLAG.
+
+           200-RUN-BATCH-INTAKE.
+               OPEN INPUT STUDENT-FEED-FILE.
+               PERFORM 230-READ-NEXT-FEED-RECORD.
+               PERFORM 240-LOAD-FEED-RECORD
+                   UNTIL EOF-STUDENT-FEED-FILE.
+               CLOSE STUDENT-FEED-FILE.
+
+           230-READ-NEXT-FEED-RECORD.
+               READ STUDENT-FEED-FILE
+                   AT END SET EOF-STUDENT-FEED-FILE TO TRUE
+               END-READ.
+
+           240-LOAD-FEED-RECORD.
+               INITIALIZE STUDENT-RECORD-IN.
+               MOVE FEED-STUDENT-NUMBER TO STUDENT-NUMBER.
+               MOVE FEED-TUITION-OWED   TO TUITION-OWED.
+               MOVE FEED-STUDENT-NAME   TO STUDENT-NAME.
+               MOVE FEED-PROGRAM-CODE   TO PROGRAM-CODE.
+               CALL 'PROGRAM-CODE-VALIDATE'
+                   USING PROGRAM-CODE PGM-CODE-VALID-FLAG.
+               IF PGM-CODE-IS-VALID
+                   PERFORM 300-WRITE-SR-RECORD
+               ELSE
+                   DISPLAY "FEED RECORD SKIPPED - INVALID PROGRAM"
+                           " CODE " PROGRAM-CODE " FOR STUDENT "
+                           STUDENT-NUMBER
+                   PERFORM 245-JOURNAL-SKIPPED-FEED-RECORD
+               END-IF.
+               PERFORM 230-READ-NEXT-FEED-RECORD.
+
+           245-JOURNAL-SKIPPED-FEED-RECORD.
+               MOVE STUDENT-NUMBER        TO JRN-STUDENT-NUMBER.
+               MOVE ZERO                  TO JRN-TRANSACTION-AMOUNT.
+               MOVE ZERO                  TO JRN-OLD-BALANCE.
+               MOVE ZERO                  TO JRN-NEW-BALANCE.
+               ACCEPT JRN-DATE FROM DATE YYYYMMDD.
+               ACCEPT JRN-TIME FROM TIME.
+               MOVE 'REJECTED'            TO JRN-STATUS.
+               MOVE 'INVALID PROGRAM CODE' TO JRN-REASON.
+               WRITE JOURNAL-RECORD.
+
+           200-TERMINATE-SR-FILE.
+               CLOSE STUDENT-FILE-OUT.
+               CLOSE AUDIT-JOURNAL-FILE.
+               DISPLAY "STUDENT NUMBER", STUDENT-NUMBER-OUT.
+               DISPLAY "TUITION OWED" , TUITION-OWED-OUT.
+               DISPLAY "STUDENT NAME", STUDENT-NAME-OUT.
+
+
+           300-ENTER-SR-DATA.
+               INITIALIZE STUDENT-RECORD-IN.
+               DISPLAY "PLEASE ENTER STUDENT NUMBER".
+               ACCEPT STUDENT-NUMBER.
+               DISPLAY "PLEASE ENTER AMOUNT".
+               ACCEPT TUITION-OWED.
+               DISPLAY "PLEASE ENTER STUDENT NAME".
+               ACCEPT STUDENT-NAME.
+               PERFORM 310-ACCEPT-PROGRAM-CODE.
+
+           310-ACCEPT-PROGRAM-CODE.
+               MOVE 'N' TO PGM-CODE-VALID-FLAG.
+               PERFORM 320-PROMPT-PROGRAM-CODE
+                   UNTIL PGM-CODE-IS-VALID.
+
+           320-PROMPT-PROGRAM-CODE.
+               DISPLAY "PLEASE ENTER PROGRAM CODE".
+               ACCEPT PROGRAM-CODE.
+               CALL 'PROGRAM-CODE-VALIDATE'
+                   USING PROGRAM-CODE PGM-CODE-VALID-FLAG.
+               IF NOT PGM-CODE-IS-VALID
+                   DISPLAY "INVALID PROGRAM CODE - PLEASE RE-ENTER"
+               END-IF.
+
+           300-WRITE-SR-RECORD.
+
+               MOVE STUDENT-RECORD-IN TO STUDENT-RECORD-OUT.
+               WRITE STUDENT-RECORD-OUT.
+
+
+       END PROGRAM PROJECT1.
